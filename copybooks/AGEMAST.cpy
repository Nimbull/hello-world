@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* AGEMAST.CPY
+000030* AGE-MASTER-RECORD - LAYOUT OF THE MEMBER MASTER FILE USED TO
+000040* DETECT A MEMBER WHO IS ALREADY ON FILE BEFORE A NEW AGE ENTRY
+000050* IS ACCEPTED.  KEYED BY MAST-MEMBER-ID.
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       INIT DESCRIPTION
+000090* 2026-08-09 JDM  ORIGINAL.
+000100*****************************************************************
+000110 01  AGE-MASTER-RECORD.
+000120     05  MAST-MEMBER-ID          PIC X(10).
+000130     05  MAST-MEMBER-DOB         PIC 9(08).
+000140     05  MAST-MEMBER-AGE         PIC 9(03).
+000150     05  MAST-ADD-DATE           PIC 9(08).
