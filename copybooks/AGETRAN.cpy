@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* AGETRAN.CPY
+000030* AGE-TRANS-RECORD - LAYOUT OF THE BATCH REGISTRATION TRANSACTION
+000040* FILE READ BY AGEBATCH.  ONE RECORD PER REGISTRANT: MEMBER ID
+000050* AND DATE OF BIRTH.  AGE IS COMPUTED BY THE PROGRAM, NOT KEYED.
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       INIT DESCRIPTION
+000090* 2026-08-09 JDM  ORIGINAL - MEMBER ID AND AGE.
+000100* 2026-08-09 JDM  REPLACED AGE WITH DATE OF BIRTH TO MATCH THE
+000110*                 INTERACTIVE HELLO PROGRAM.
+000120*****************************************************************
+000130 01  AGE-TRANS-RECORD.
+000140     05  TRAN-MEMBER-ID          PIC X(10).
+000150     05  TRAN-DOB                PIC 9(08).
