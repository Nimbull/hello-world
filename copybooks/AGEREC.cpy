@@ -0,0 +1,34 @@
+000010*****************************************************************
+000020* AGEREC.CPY
+000030* AGE-INTAKE-RECORD - LAYOUT OF THE AGE INTAKE TRANSACTION FILE.
+000040* SHARED BY HELLO, AGEBATCH AND THE EVENTUAL REPORTING PROGRAM SO
+000050* THE FIELD PICTURES ONLY HAVE TO BE MAINTAINED IN ONE PLACE.
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       INIT DESCRIPTION
+000090* 2026-08-09 JDM  ORIGINAL - AGE, RUN DATE/TIME, TERMINAL ID.
+000100* 2026-08-09 JDM  ADDED MEMBER ID SO BATCH-POSTED ENTRIES CAN BE
+000110*                 TRACED BACK TO A REGISTRANT.
+000120* 2026-08-09 JDM  ADDED DATE OF BIRTH.  AGE-REC-AGE IS NOW
+000130*                 COMPUTED FROM THE DATE OF BIRTH AND THE RUN
+000140*                 DATE RATHER THAN TYPED IN BY THE OPERATOR.
+000150*****************************************************************
+000160 01  AGE-INTAKE-RECORD.
+000170     05  AGE-REC-MEMBER-ID       PIC X(10).
+000180     05  AGE-REC-DOB.
+000190         10  AGE-REC-DOB-CC      PIC 9(02).
+000200         10  AGE-REC-DOB-YY      PIC 9(02).
+000210         10  AGE-REC-DOB-MM      PIC 9(02).
+000220         10  AGE-REC-DOB-DD      PIC 9(02).
+000230     05  AGE-REC-AGE             PIC 9(03).
+000240     05  AGE-REC-RUN-DATE.
+000250         10  AGE-REC-RUN-CC      PIC 9(02).
+000260         10  AGE-REC-RUN-YY      PIC 9(02).
+000270         10  AGE-REC-RUN-MM      PIC 9(02).
+000280         10  AGE-REC-RUN-DD      PIC 9(02).
+000290     05  AGE-REC-RUN-TIME.
+000300         10  AGE-REC-RUN-HH      PIC 9(02).
+000310         10  AGE-REC-RUN-MN      PIC 9(02).
+000320         10  AGE-REC-RUN-SS      PIC 9(02).
+000330         10  AGE-REC-RUN-HS      PIC 9(02).
+000340     05  AGE-REC-TERM-ID         PIC X(08).
