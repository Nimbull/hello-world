@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* AGECKPT.CPY
+000030* AGE-CHECKPOINT-RECORD - LAYOUT OF THE RESTART CHECKPOINT FILE
+000040* WRITTEN BY AGEBATCH.  HOLDS THE KEY AND COUNT OF THE LAST
+000050* TRANSACTION SUCCESSFULLY POSTED TO THE AGE INTAKE FILE SO A
+000060* RERUN CAN SKIP PAST WORK ALREADY DONE INSTEAD OF STARTING
+000070* FROM THE FIRST RECORD.
+000080*
+000090* MODIFICATION HISTORY
+000100* DATE       INIT DESCRIPTION
+000110* 2026-08-09 JDM  ORIGINAL.
+000120*****************************************************************
+000130 01  AGE-CHECKPOINT-RECORD.
+000140     05  CKPT-LAST-KEY           PIC X(10).
+000150     05  CKPT-LAST-COUNT         PIC 9(08).
+000160     05  CKPT-RUN-DATE           PIC 9(08).
