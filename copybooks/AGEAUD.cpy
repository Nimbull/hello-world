@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020* AGEAUD.CPY
+000030* AGE-AUDIT-RECORD - LAYOUT OF THE APPEND-ONLY AUDIT LOG WRITTEN
+000040* ALONGSIDE THE AGE INTAKE FILE.  ONE RECORD IS WRITTEN FOR
+000050* EVERY ENTRY ATTEMPT, ACCEPTED OR REJECTED, SO DATA-QUALITY
+000060* QUESTIONS CAN BE TRACED BACK TO AN OPERATOR AND A TIMESTAMP.
+000070*
+000080* MODIFICATION HISTORY
+000090* DATE       INIT DESCRIPTION
+000100* 2026-08-09 JDM  ORIGINAL.
+000110*****************************************************************
+000120 01  AGE-AUDIT-RECORD.
+000130     05  AUD-TERM-ID             PIC X(08).
+000140     05  AUD-TIMESTAMP.
+000150         10  AUD-TS-DATE         PIC 9(08).
+000160         10  AUD-TS-TIME         PIC 9(08).
+000170     05  AUD-RAW-INPUT           PIC X(20).
+000180     05  AUD-OUTCOME             PIC X(08).
+000190         88  AUD-ACCEPTED        VALUE "ACCEPTED".
+000200         88  AUD-REJECTED        VALUE "REJECTED".
+000210     05  AUD-REASON              PIC X(30).
