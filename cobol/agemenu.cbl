@@ -0,0 +1,76 @@
+000010*****************************************************************
+000020* AGEMENU.CBL
+000030* AGE SYSTEM FRONT-END MENU.
+000040*
+000050* SIMPLE TEXT MENU SO AN OPERATOR CAN REGISTER A MEMBER, RUN THE
+000060* AGE DISTRIBUTION REPORT, OR PRODUCE THE ELIGIBILITY CSV EXTRACT
+000070* WITHOUT HAVING TO KNOW THE SEPARATE PROGRAM NAMES.  EACH CHOICE
+000080* CALLS THE EXISTING STAND-ALONE PROGRAM RATHER THAN DUPLICATING
+000090* ITS LOGIC.  THE OVERNIGHT BATCH REGISTRATION STEP (AGEBATCH)
+000100* REMAINS A SEPARATE JCL-DRIVEN JOB AND IS NOT OFFERED HERE.
+000110*
+000120* AUTHOR.      NIMBULL DATA PROCESSING.
+000130* INSTALLATION. MEMBER SERVICES.
+000140* DATE-WRITTEN. 2026-08-09.
+000150*
+000160* MODIFICATION HISTORY
+000170* DATE       INIT DESCRIPTION
+000180* 2026-08-09 JDM  ORIGINAL.
+000190*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. AGEMENU.
+000220 AUTHOR. NIMBULL DATA PROCESSING.
+000230 INSTALLATION. MEMBER SERVICES.
+000240 DATE-WRITTEN. 2026-08-09.
+000250
+000260 ENVIRONMENT DIVISION.
+000270
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300 01  WS-SWITCHES.
+000310     05  WS-QUIT-SW              PIC X(01)   VALUE "N".
+000320         88  WS-QUIT-REQUESTED                 VALUE "Y".
+000330
+000340 01  WS-MENU-CHOICE              PIC X(01)   VALUE SPACES.
+000350     88  WS-CHOICE-REGISTER                    VALUE "1".
+000360     88  WS-CHOICE-REPORT                      VALUE "2".
+000370     88  WS-CHOICE-EXTRACT                     VALUE "3".
+000380     88  WS-CHOICE-QUIT                         VALUE "4" "Q" "q".
+000390
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     PERFORM 1000-PROCESS-CHOICE THRU 1000-EXIT
+000430         UNTIL WS-QUIT-REQUESTED.
+000440     DISPLAY "AGEMENU complete.".
+000450     GOBACK.
+000460
+000470*-----------------------------------------------------------*
+000480*  1000 - DISPLAY THE MENU, READ A CHOICE, AND ACT ON IT      *
+000490*-----------------------------------------------------------*
+000500 1000-PROCESS-CHOICE.
+000510     DISPLAY " ".
+000520     DISPLAY "---------------------------------------".
+000530     DISPLAY " AGE SYSTEM MAIN MENU".
+000540     DISPLAY "---------------------------------------".
+000550     DISPLAY " 1.  Register a member (HELLO)".
+000560     DISPLAY " 2.  Age distribution report (AGERPT)".
+000570     DISPLAY " 3.  Eligibility CSV extract (AGEXTRCT)".
+000580     DISPLAY " 4.  Quit".
+000590     DISPLAY "---------------------------------------".
+000600     DISPLAY "Enter your choice: " WITH NO ADVANCING.
+000610     ACCEPT WS-MENU-CHOICE.
+000620     EVALUATE TRUE
+000630         WHEN WS-CHOICE-REGISTER
+000640             CALL "HELLO"
+000650         WHEN WS-CHOICE-REPORT
+000660             CALL "AGERPT"
+000670         WHEN WS-CHOICE-EXTRACT
+000680             CALL "AGEXTRCT"
+000690         WHEN WS-CHOICE-QUIT
+000700             MOVE "Y" TO WS-QUIT-SW
+000710         WHEN OTHER
+000720             DISPLAY "*** Invalid choice - please enter 1, 2, "
+000730                 "3 or 4."
+000740     END-EVALUATE.
+000750 1000-EXIT.
+000760     EXIT.
