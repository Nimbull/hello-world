@@ -0,0 +1,492 @@
+000010*****************************************************************
+000020* AGEBATCH.CBL
+000030* BATCH AGE REGISTRATION PROGRAM.
+000040*
+000050* READS THE DAY'S REGISTRATION TRANSACTIONS (MEMBER ID AND DATE
+000060* OF BIRTH) FROM A SEQUENTIAL INPUT FILE, COMPUTES EACH MEMBER'S
+000070* CURRENT AGE AGAINST THE SYSTEM DATE, AND POSTS EACH ONE TO THE
+000080* AGE INTAKE FILE, THE SAME FILE THE INTERACTIVE HELLO PROGRAM
+000090* WRITES TO.  RUN FROM JCL AS THE OVERNIGHT REGISTRATION STEP -
+000100* SEE JCL MEMBER AGEBATCH.
+000110*
+000120* AUTHOR.      NIMBULL DATA PROCESSING.
+000130* INSTALLATION. MEMBER SERVICES.
+000140* DATE-WRITTEN. 2026-08-09.
+000150*
+000160* MODIFICATION HISTORY
+000170* DATE       INIT DESCRIPTION
+000180* 2026-08-09 JDM  ORIGINAL - TRANSACTIONS CARRIED A TYPED AGE.
+000190* 2026-08-09 JDM  TRANSACTIONS NOW CARRY A DATE OF BIRTH; THE AGE
+000200*                 IS COMPUTED HERE THE SAME WAY HELLO COMPUTES IT.
+000210* 2026-08-09 JDM  WRITE AN AUDIT RECORD FOR EVERY TRANSACTION,
+000220*                 POSTED OR REJECTED, TO THE SAME LOG HELLO USES.
+000230* 2026-08-09 JDM  ADD CHECKPOINT/RESTART SO A MID-JOB FAILURE CAN
+000240*                 BE RERUN WITHOUT REPROCESSING POSTED RECORDS.
+000250* 2026-08-09 JDM  POST EACH ACCEPTED TRANSACTION TO THE MEMBER
+000260*                 MASTER FILE AS WELL AS THE INTAKE FILE, SO A
+000270*                 MEMBER REGISTERED THROUGH BATCH IS ALSO KNOWN
+000280*                 TO HELLO'S DUPLICATE CHECK.
+000290* 2026-08-09 JDM  ONLY RESET THE CHECKPOINT TO ZERO WHEN THE
+000300*                 TRANSACTION FILE ACTUALLY OPENED AND THE RUN
+000310*                 WENT THROUGH NORMAL PROCESSING - A RUN THAT
+000320*                 DIES BEFORE THE TRANSACTION FILE OPENS NO
+000330*                 LONGER WIPES OUT A PRIOR RUN'S RESTART POINT.
+000340* 2026-08-09 JDM  VALIDATE THE DAY OF BIRTH AGAINST THE ACTUAL
+000350*                 LENGTH OF THE GIVEN MONTH, INCLUDING LEAP
+000360*                 YEARS, RATHER THAN A FLAT 1-31 RANGE.
+000370* 2026-08-09 JDM  LOOK UP THE MEMBER MASTER FILE BEFORE POSTING A
+000380*                 TRANSACTION, THE SAME WAY HELLO DOES FOR AN
+000390*                 INTERACTIVE ENTRY, AND REJECT A TRANSACTION
+000400*                 WHOSE MEMBER ID IS ALREADY ON FILE.  THIS ALSO
+000410*                 COVERS A RESTART REPLAYING TRANSACTIONS ALREADY
+000420*                 POSTED BY A PRIOR RUN, SINCE THOSE MEMBERS ARE
+000430*                 NOW ON THE MASTER FILE TOO.  ADDED INVALID KEY
+000440*                 HANDLING TO THE MASTER FILE WRITE.  SET A
+000450*                 NON-ZERO RETURN CODE WHEN THE TRANSACTION FILE
+000460*                 FAILS TO OPEN SO AN UNATTENDED RUN THAT NEVER
+000470*                 PROCESSED A RECORD IS VISIBLE AT THE JOB-STEP
+000480*                 CONDITION CODE INSTEAD OF LOOKING LIKE A CLEAN
+000490*                 ZERO-TRANSACTION DAY.
+000500*****************************************************************
+000510 IDENTIFICATION DIVISION.
+000520 PROGRAM-ID. AGEBATCH.
+000530 AUTHOR. NIMBULL DATA PROCESSING.
+000540 INSTALLATION. MEMBER SERVICES.
+000550 DATE-WRITTEN. 2026-08-09.
+000560
+000570 ENVIRONMENT DIVISION.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT AGE-TRANS-FILE ASSIGN TO "AGETRAN"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS AGE-TRANS-STATUS.
+000630
+000640     SELECT AGE-INTAKE-FILE ASSIGN TO "AGEINTK"
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS AGE-INTAKE-STATUS.
+000670
+000680     SELECT AGE-AUDIT-FILE ASSIGN TO "AGEAUDIT"
+000690     ORGANIZATION IS SEQUENTIAL
+000700     FILE STATUS IS AGE-AUDIT-STATUS.
+000710
+000720     SELECT AGE-CHECKPOINT-FILE ASSIGN TO "AGECKPT"
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS AGE-CKPT-STATUS.
+000750
+000760     SELECT AGE-MASTER-FILE ASSIGN TO "AGEMAST"
+000770         ORGANIZATION IS INDEXED
+000780         ACCESS MODE IS DYNAMIC
+000790         RECORD KEY IS MAST-MEMBER-ID
+000800         FILE STATUS IS AGE-MASTER-STATUS.
+000810
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  AGE-TRANS-FILE
+000850     RECORDING MODE IS F
+000860     LABEL RECORDS ARE STANDARD.
+000870 COPY AGETRAN.
+000880
+000890 FD  AGE-INTAKE-FILE
+000900     RECORDING MODE IS F
+000910     LABEL RECORDS ARE STANDARD.
+000920 COPY AGEREC.
+000930
+000940 FD  AGE-AUDIT-FILE
+000950     RECORDING MODE IS F
+000960     LABEL RECORDS ARE STANDARD.
+000970 COPY AGEAUD.
+000980
+000990 FD  AGE-CHECKPOINT-FILE
+001000     RECORDING MODE IS F
+001010     LABEL RECORDS ARE STANDARD.
+001020 COPY AGECKPT.
+001030
+001040 FD  AGE-MASTER-FILE
+001050     LABEL RECORDS ARE STANDARD.
+001060 COPY AGEMAST.
+001070
+001080 WORKING-STORAGE SECTION.
+001090 77  AGE-TRANS-STATUS            PIC X(02)   VALUE SPACES.
+001100 77  AGE-INTAKE-STATUS           PIC X(02)   VALUE SPACES.
+001110 77  AGE-AUDIT-STATUS            PIC X(02)   VALUE SPACES.
+001120 77  AGE-CKPT-STATUS             PIC X(02)   VALUE SPACES.
+001130 77  AGE-MASTER-STATUS           PIC X(02)   VALUE SPACES.
+001140 77  WS-CHECKPOINT-INTERVAL      PIC 9(04)   VALUE 25.
+001150
+001160 01  WS-SWITCHES.
+001170     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+001180         88  WS-END-OF-TRANS-FILE             VALUE "Y".
+001190     05  WS-TRANS-OPEN-SW        PIC X(01)   VALUE "N".
+001200         88  WS-TRANS-WAS-OPENED               VALUE "Y".
+001210     05  WS-LEAP-YEAR-SW         PIC X(01)   VALUE "N".
+001220         88  WS-IS-LEAP-YEAR                   VALUE "Y".
+001230     05  WS-VALID-MEMBER-SW      PIC X(01)   VALUE "N".
+001240         88  WS-MEMBER-IS-VALID                VALUE "Y".
+001250
+001260 01  WS-COUNTERS.
+001270     05  WS-RECORDS-READ         PIC 9(08)   VALUE ZERO.
+001280     05  WS-RECORDS-POSTED       PIC 9(08)   VALUE ZERO.
+001290     05  WS-RECORDS-REJECTED     PIC 9(08)   VALUE ZERO.
+001300     05  WS-CKPT-DUE-COUNT       PIC 9(04)   VALUE ZERO.
+001310
+001320 01  WS-TERM-ID                  PIC X(08)   VALUE "BATCH".
+001330
+001340 01  WS-DOB-FIELDS.
+001350     05  WS-DOB-INPUT            PIC 9(08).
+001360 01  WS-DOB-FIELDS-R REDEFINES WS-DOB-FIELDS.
+001370     05  WS-DOB-CC               PIC 9(02).
+001380     05  WS-DOB-YY               PIC 9(02).
+001390     05  WS-DOB-MM               PIC 9(02).
+001400     05  WS-DOB-DD               PIC 9(02).
+001410
+001420 01  WS-SYS-DATE-YYYYMMDD.
+001430     05  WS-SYS-CC               PIC 9(02).
+001440     05  WS-SYS-YY               PIC 9(02).
+001450     05  WS-SYS-MM               PIC 9(02).
+001460     05  WS-SYS-DD               PIC 9(02).
+001470
+001480 01  WS-SYS-TIME-HHMMSSHS.
+001490     05  WS-SYS-HH               PIC 9(02).
+001500     05  WS-SYS-MN               PIC 9(02).
+001510     05  WS-SYS-SS               PIC 9(02).
+001520     05  WS-SYS-HS               PIC 9(02).
+001530
+001540 01  WS-AGE-CALC                 PIC S9(05)  VALUE ZERO.
+001550
+001560 01  WS-AUDIT-REASON             PIC X(30)   VALUE SPACES.
+001570 01  WS-AUDIT-ACCEPTED-SW        PIC X(01)   VALUE "N".
+001580     88  WS-AUDIT-IS-ACCEPTED                  VALUE "Y".
+001590
+001600 01  WS-DOB-MAX-DAY              PIC 9(02)   VALUE ZERO.
+001610 01  WS-DOB-FULL-YEAR            PIC 9(04)   VALUE ZERO.
+001620 01  WS-LEAP-WORK-FIELDS.
+001630     05  WS-LEAP-QUOT-4          PIC 9(04).
+001640     05  WS-LEAP-REM-4           PIC 9(02).
+001650     05  WS-LEAP-QUOT-100        PIC 9(04).
+001660     05  WS-LEAP-REM-100         PIC 9(02).
+001670     05  WS-LEAP-QUOT-400        PIC 9(04).
+001680     05  WS-LEAP-REM-400         PIC 9(03).
+001690
+001700 PROCEDURE DIVISION.
+001710 0000-MAINLINE.
+001720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001730     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001740         UNTIL WS-END-OF-TRANS-FILE.
+001750     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001760     STOP RUN.
+001770
+001780*-----------------------------------------------------------*
+001790*  1000 - INITIALIZATION                                    *
+001800*-----------------------------------------------------------*
+001810 1000-INITIALIZE.
+001820     DISPLAY "AGEBATCH starting.".
+001830     ACCEPT WS-SYS-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+001840     ACCEPT WS-SYS-TIME-HHMMSSHS FROM TIME.
+001850     OPEN INPUT AGE-TRANS-FILE.
+001860     IF AGE-TRANS-STATUS NOT = "00"
+001870         DISPLAY "*** ERROR: cannot open transaction file, "
+001880             "status " AGE-TRANS-STATUS
+001890         MOVE "Y" TO WS-EOF-SW
+001900         MOVE 16 TO RETURN-CODE
+001910         GO TO 1000-EXIT
+001920     END-IF.
+001930     MOVE "Y" TO WS-TRANS-OPEN-SW.
+001940     OPEN EXTEND AGE-INTAKE-FILE.
+001950     IF AGE-INTAKE-STATUS NOT = "00" AND
+001960             AGE-INTAKE-STATUS NOT = "05"
+001970         OPEN OUTPUT AGE-INTAKE-FILE
+001980         CLOSE AGE-INTAKE-FILE
+001990         OPEN EXTEND AGE-INTAKE-FILE
+002000     END-IF.
+002010     OPEN EXTEND AGE-AUDIT-FILE.
+002020     IF AGE-AUDIT-STATUS NOT = "00" AND
+002030         AGE-AUDIT-STATUS NOT = "05"
+002040     OPEN OUTPUT AGE-AUDIT-FILE
+002050     CLOSE AGE-AUDIT-FILE
+002060     OPEN EXTEND AGE-AUDIT-FILE
+002070     END-IF.
+002080     OPEN I-O AGE-MASTER-FILE.
+002090     IF AGE-MASTER-STATUS NOT = "00"
+002100         OPEN OUTPUT AGE-MASTER-FILE
+002110         CLOSE AGE-MASTER-FILE
+002120         OPEN I-O AGE-MASTER-FILE
+002130     END-IF.
+002140     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+002150     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002160 1000-EXIT.
+002170     EXIT.
+002180
+002190*-----------------------------------------------------------*
+002200*  1100 - CHECK FOR A CHECKPOINT FROM A PRIOR, INTERRUPTED   *
+002210*          RUN AND SKIP PAST THE TRANSACTIONS IT ALREADY     *
+002220*          POSTED.                                           *
+002230*-----------------------------------------------------------*
+002240 1100-CHECK-RESTART.
+002250     OPEN INPUT AGE-CHECKPOINT-FILE.
+002260     IF AGE-CKPT-STATUS NOT = "00"
+002270         GO TO 1100-EXIT
+002280     END-IF.
+002290     READ AGE-CHECKPOINT-FILE
+002300         AT END
+002310             MOVE ZERO TO CKPT-LAST-COUNT
+002320     END-READ.
+002330     CLOSE AGE-CHECKPOINT-FILE.
+002340     IF CKPT-RUN-DATE = WS-SYS-DATE-YYYYMMDD
+002350             AND CKPT-LAST-COUNT > ZERO
+002360         DISPLAY "AGEBATCH restarting - skipping "
+002370             CKPT-LAST-COUNT
+002380             " transaction(s) posted by a prior run."
+002390         PERFORM 1150-SKIP-TRANS THRU 1150-EXIT
+002400             CKPT-LAST-COUNT TIMES
+002410     END-IF.
+002420 1100-EXIT.
+002430     EXIT.
+002440
+002450 1150-SKIP-TRANS.
+002460     READ AGE-TRANS-FILE
+002470         AT END
+002480             MOVE "Y" TO WS-EOF-SW
+002490     END-READ.
+002500     IF NOT WS-END-OF-TRANS-FILE
+002510         ADD 1 TO WS-RECORDS-READ
+002520     END-IF.
+002530 1150-EXIT.
+002540     EXIT.
+002550
+002560*-----------------------------------------------------------*
+002570*  1200 - RECORD A CHECKPOINT OF PROGRESS SO FAR SO A RERUN  *
+002580*          AFTER A MID-JOB FAILURE CAN RESUME PAST IT.       *
+002590*-----------------------------------------------------------*
+002600 1200-WRITE-CHECKPOINT.
+002610     MOVE TRAN-MEMBER-ID TO CKPT-LAST-KEY.
+002620     MOVE WS-RECORDS-READ TO CKPT-LAST-COUNT.
+002630     MOVE WS-SYS-DATE-YYYYMMDD TO CKPT-RUN-DATE.
+002640     OPEN OUTPUT AGE-CHECKPOINT-FILE.
+002650     WRITE AGE-CHECKPOINT-RECORD.
+002660     CLOSE AGE-CHECKPOINT-FILE.
+002670 1200-EXIT.
+002680     EXIT.
+002690
+002700*-----------------------------------------------------------*
+002710*  2180 - DETERMINE THE NUMBER OF DAYS IN THE GIVEN MONTH,    *
+002720*          ACCOUNTING FOR LEAP YEARS IN FEBRUARY.             *
+002730*-----------------------------------------------------------*
+002740 2180-SET-MAX-DAY.
+002750     EVALUATE WS-DOB-MM
+002760         WHEN 4
+002770         WHEN 6
+002780         WHEN 9
+002790         WHEN 11
+002800             MOVE 30 TO WS-DOB-MAX-DAY
+002810         WHEN 2
+002820             PERFORM 2185-CHECK-LEAP-YEAR THRU 2185-EXIT
+002830             IF WS-IS-LEAP-YEAR
+002840                 MOVE 29 TO WS-DOB-MAX-DAY
+002850             ELSE
+002860                 MOVE 28 TO WS-DOB-MAX-DAY
+002870             END-IF
+002880         WHEN OTHER
+002890             MOVE 31 TO WS-DOB-MAX-DAY
+002900     END-EVALUATE.
+002910 2180-EXIT.
+002920     EXIT.
+002930
+002940 2185-CHECK-LEAP-YEAR.
+002950     COMPUTE WS-DOB-FULL-YEAR = WS-DOB-CC * 100 + WS-DOB-YY.
+002960     MOVE "N" TO WS-LEAP-YEAR-SW.
+002970     DIVIDE WS-DOB-FULL-YEAR BY 4 GIVING WS-LEAP-QUOT-4
+002980         REMAINDER WS-LEAP-REM-4.
+002990     IF WS-LEAP-REM-4 = 0
+003000         DIVIDE WS-DOB-FULL-YEAR BY 100 GIVING WS-LEAP-QUOT-100
+003010             REMAINDER WS-LEAP-REM-100
+003020         IF WS-LEAP-REM-100 NOT = 0
+003030             MOVE "Y" TO WS-LEAP-YEAR-SW
+003040         ELSE
+003050             DIVIDE WS-DOB-FULL-YEAR BY 400
+003060                 GIVING WS-LEAP-QUOT-400
+003070                 REMAINDER WS-LEAP-REM-400
+003080             IF WS-LEAP-REM-400 = 0
+003090                 MOVE "Y" TO WS-LEAP-YEAR-SW
+003100             END-IF
+003110         END-IF
+003120     END-IF.
+003130 2185-EXIT.
+003140     EXIT.
+003150
+003160*-----------------------------------------------------------*
+003170*  2190 - LOOK UP THE TRANSACTION'S MEMBER ID ON THE MASTER  *
+003180*          FILE SO A DUPLICATE - INCLUDING ONE POSTED BY A    *
+003190*          PRIOR RUN THAT THIS RUN IS ABOUT TO REPLAY ON      *
+003200*          RESTART - IS CAUGHT BEFORE POSTING.                *
+003210*-----------------------------------------------------------*
+003220 2190-CHECK-MASTER.
+003230     MOVE "N" TO WS-VALID-MEMBER-SW.
+003240     MOVE TRAN-MEMBER-ID TO MAST-MEMBER-ID.
+003250     READ AGE-MASTER-FILE
+003260         KEY IS MAST-MEMBER-ID
+003270         INVALID KEY
+003280             MOVE "Y" TO WS-VALID-MEMBER-SW
+003290     END-READ.
+003300 2190-EXIT.
+003310     EXIT.
+003320
+003330*-----------------------------------------------------------*
+003340*  2000 - PROCESS ONE TRANSACTION RECORD                     *
+003350*-----------------------------------------------------------*
+003360 2000-PROCESS-TRANS.
+003370     ADD 1 TO WS-RECORDS-READ.
+003380     PERFORM 2400-SPLIT-DOB THRU 2400-EXIT.
+003390     IF TRAN-DOB NOT NUMERIC
+003400             OR WS-DOB-MM < 1 OR WS-DOB-MM > 12
+003410         PERFORM 2300-REJECT-RECORD THRU 2300-EXIT
+003420     ELSE
+003430         PERFORM 2180-SET-MAX-DAY THRU 2180-EXIT
+003440         IF WS-DOB-DD < 1 OR WS-DOB-DD > WS-DOB-MAX-DAY
+003450             PERFORM 2300-REJECT-RECORD THRU 2300-EXIT
+003460         ELSE
+003470             PERFORM 2200-COMPUTE-AGE THRU 2200-EXIT
+003480             IF WS-AGE-CALC < 0 OR WS-AGE-CALC > 120
+003490                 PERFORM 2300-REJECT-RECORD THRU 2300-EXIT
+003500             ELSE
+003510                 PERFORM 2190-CHECK-MASTER THRU 2190-EXIT
+003520                 IF WS-MEMBER-IS-VALID
+003530                     PERFORM 2210-POST-RECORD THRU 2210-EXIT
+003540                 ELSE
+003550                     PERFORM 2310-REJECT-DUPLICATE THRU 2310-EXIT
+003560                 END-IF
+003570             END-IF
+003580         END-IF
+003590     END-IF.
+003600     ADD 1 TO WS-CKPT-DUE-COUNT.
+003610     IF WS-CKPT-DUE-COUNT >= WS-CHECKPOINT-INTERVAL
+003620         PERFORM 1200-WRITE-CHECKPOINT THRU 1200-EXIT
+003630         MOVE ZERO TO WS-CKPT-DUE-COUNT
+003640     END-IF.
+003650     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+003660 2000-EXIT.
+003670     EXIT.
+003680
+003690 2100-READ-TRANS.
+003700     READ AGE-TRANS-FILE
+003710         AT END
+003720             MOVE "Y" TO WS-EOF-SW
+003730     END-READ.
+003740 2100-EXIT.
+003750     EXIT.
+003760
+003770 2200-COMPUTE-AGE.
+003780     COMPUTE WS-AGE-CALC =
+003790         (WS-SYS-CC * 100 + WS-SYS-YY)
+003800         - (WS-DOB-CC * 100 + WS-DOB-YY).
+003810     IF WS-SYS-MM < WS-DOB-MM
+003820         SUBTRACT 1 FROM WS-AGE-CALC
+003830     ELSE
+003840         IF WS-SYS-MM = WS-DOB-MM AND WS-SYS-DD < WS-DOB-DD
+003850             SUBTRACT 1 FROM WS-AGE-CALC
+003860         END-IF
+003870     END-IF.
+003880 2200-EXIT.
+003890     EXIT.
+003900
+003910 2210-POST-RECORD.
+003920     MOVE TRAN-MEMBER-ID TO AGE-REC-MEMBER-ID.
+003930     MOVE WS-DOB-CC TO AGE-REC-DOB-CC.
+003940     MOVE WS-DOB-YY TO AGE-REC-DOB-YY.
+003950     MOVE WS-DOB-MM TO AGE-REC-DOB-MM.
+003960     MOVE WS-DOB-DD TO AGE-REC-DOB-DD.
+003970     MOVE WS-AGE-CALC TO AGE-REC-AGE.
+003980     MOVE WS-SYS-CC TO AGE-REC-RUN-CC.
+003990     MOVE WS-SYS-YY TO AGE-REC-RUN-YY.
+004000     MOVE WS-SYS-MM TO AGE-REC-RUN-MM.
+004010     MOVE WS-SYS-DD TO AGE-REC-RUN-DD.
+004020     MOVE WS-SYS-HH TO AGE-REC-RUN-HH.
+004030     MOVE WS-SYS-MN TO AGE-REC-RUN-MN.
+004040     MOVE WS-SYS-SS TO AGE-REC-RUN-SS.
+004050     MOVE WS-SYS-HS TO AGE-REC-RUN-HS.
+004060     MOVE WS-TERM-ID TO AGE-REC-TERM-ID.
+004070     WRITE AGE-INTAKE-RECORD.
+004080     MOVE TRAN-MEMBER-ID TO MAST-MEMBER-ID.
+004090     MOVE WS-DOB-INPUT TO MAST-MEMBER-DOB.
+004100     MOVE WS-AGE-CALC TO MAST-MEMBER-AGE.
+004110     MOVE WS-SYS-DATE-YYYYMMDD TO MAST-ADD-DATE.
+004120     WRITE AGE-MASTER-RECORD
+004130         INVALID KEY
+004140             DISPLAY "*** WARNING: member " TRAN-MEMBER-ID
+004150                 " was already on the master file at post "
+004160                 "time - intake record written, master record "
+004170                 "not updated."
+004180     END-WRITE.
+004190     ADD 1 TO WS-RECORDS-POSTED.
+004200     MOVE SPACES TO WS-AUDIT-REASON.
+004210     MOVE "Y" TO WS-AUDIT-ACCEPTED-SW.
+004220     PERFORM 2250-WRITE-AUDIT THRU 2250-EXIT.
+004230 2210-EXIT.
+004240     EXIT.
+004250
+004260 2250-WRITE-AUDIT.
+004270     MOVE WS-TERM-ID TO AUD-TERM-ID.
+004280     MOVE WS-SYS-DATE-YYYYMMDD TO AUD-TS-DATE.
+004290     MOVE WS-SYS-TIME-HHMMSSHS TO AUD-TS-TIME.
+004300     MOVE TRAN-MEMBER-ID TO AUD-RAW-INPUT(1:10).
+004310     MOVE WS-DOB-INPUT TO AUD-RAW-INPUT(11:8).
+004320     IF WS-AUDIT-IS-ACCEPTED
+004330         MOVE "ACCEPTED" TO AUD-OUTCOME
+004340     ELSE
+004350         MOVE "REJECTED" TO AUD-OUTCOME
+004360     END-IF.
+004370     MOVE WS-AUDIT-REASON TO AUD-REASON.
+004380     WRITE AGE-AUDIT-RECORD.
+004390 2250-EXIT.
+004400     EXIT.
+004410
+004420 2300-REJECT-RECORD.
+004430     DISPLAY "*** REJECTED: member " TRAN-MEMBER-ID
+004440         " has an invalid date of birth on the transaction "
+004450         "file.".
+004460     ADD 1 TO WS-RECORDS-REJECTED.
+004470     MOVE "INVALID DATE OF BIRTH" TO WS-AUDIT-REASON.
+004480     MOVE "N" TO WS-AUDIT-ACCEPTED-SW.
+004490     PERFORM 2250-WRITE-AUDIT THRU 2250-EXIT.
+004500 2300-EXIT.
+004510     EXIT.
+004520
+004530 2310-REJECT-DUPLICATE.
+004540     DISPLAY "*** REJECTED: member " TRAN-MEMBER-ID
+004550         " is already on the member master file - this "
+004560         "transaction was not posted.  See a supervisor if "
+004570         "this member's date of birth needs correcting, or if "
+004580         "this is a restart replaying an already-posted "
+004590         "transaction."
+004600     ADD 1 TO WS-RECORDS-REJECTED.
+004610     MOVE "DUPLICATE MEMBER ID" TO WS-AUDIT-REASON.
+004620     MOVE "N" TO WS-AUDIT-ACCEPTED-SW.
+004630     PERFORM 2250-WRITE-AUDIT THRU 2250-EXIT.
+004640 2310-EXIT.
+004650     EXIT.
+004660
+004670 2400-SPLIT-DOB.
+004680     MOVE TRAN-DOB TO WS-DOB-INPUT.
+004690 2400-EXIT.
+004700     EXIT.
+004710
+004720*-----------------------------------------------------------*
+004730*  9000 - TERMINATION                                        *
+004740*-----------------------------------------------------------*
+004750 9000-TERMINATE.
+004760     CLOSE AGE-TRANS-FILE.
+004770     CLOSE AGE-INTAKE-FILE.
+004780     CLOSE AGE-AUDIT-FILE.
+004790     IF WS-TRANS-WAS-OPENED
+004800         CLOSE AGE-MASTER-FILE
+004810         MOVE SPACES TO CKPT-LAST-KEY
+004820         MOVE ZERO TO CKPT-LAST-COUNT
+004830         MOVE WS-SYS-DATE-YYYYMMDD TO CKPT-RUN-DATE
+004840         OPEN OUTPUT AGE-CHECKPOINT-FILE
+004850         WRITE AGE-CHECKPOINT-RECORD
+004860         CLOSE AGE-CHECKPOINT-FILE
+004870     END-IF.
+004880     DISPLAY "AGEBATCH complete.  Read " WS-RECORDS-READ
+004890         "  Posted " WS-RECORDS-POSTED
+004900         "  Rejected " WS-RECORDS-REJECTED "." .
+004910 9000-EXIT.
+004920     EXIT.
