@@ -1,16 +1,364 @@
-       * hello.cbl by Nimbull
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 n   BINARY.
-
-       PROCEDURE DIVISION.
-       DISPLAY "Hello World!".
-       DISPLAY "Enter your age?".
-       ACCEPT n.
-       DISPLAY "Your age is " n.
-       STOP RUN.
+000010*****************************************************************
+000020* HELLO.CBL
+000030* INTERACTIVE AGE REGISTRATION PROGRAM.
+000040*
+000050* PROMPTS THE OPERATOR FOR A MEMBER ID AND DATE OF BIRTH, COMPUTES
+000060* THE MEMBER'S CURRENT AGE AGAINST THE SYSTEM DATE, AND APPENDS
+000070* THE RESULT, WITH THE RUN DATE, RUN TIME AND OPERATOR/TERMINAL
+000080* ID, TO THE AGE INTAKE FILE SO THE ENTRIES CAN BE RECONCILED AT
+000090* MONTH END.  THE OPERATOR IS REPROMPTED UNTIL A VALID DATE OF
+000100* BIRTH YIELDING AN AGE BETWEEN 0 AND 120 IS KEYED IN.
+000110*
+000120* AUTHOR.      NIMBULL DATA PROCESSING.
+000130* INSTALLATION. MEMBER SERVICES.
+000140* DATE-WRITTEN. 2026-08-09.
+000150*
+000160* MODIFICATION HISTORY
+000170* DATE       INIT DESCRIPTION
+000180* 2026-08-09 JDM  ORIGINAL - DISPLAY/ACCEPT OF AN AGE, NO STORAGE.
+000190* 2026-08-09 JDM  APPEND EACH ENTRY TO THE AGE INTAKE FILE.
+000200* 2026-08-09 JDM  REJECT NON-NUMERIC/OUT-OF-RANGE AGES, REPROMPT.
+000210* 2026-08-09 JDM  CAPTURE A MEMBER ID WITH EACH ENTRY SO BATCH-
+000220*                 AND TERMINAL-POSTED RECORDS LOOK ALIKE.
+000230* 2026-08-09 JDM  REPLACED THE TYPED AGE WITH A DATE OF BIRTH; THE
+000240*                 AGE IS NOW COMPUTED FROM THE SYSTEM DATE.  THE
+000250*                 0-120 RANGE CHECK FROM THE EARLIER CHANGE IS
+000260*                 KEPT AND NOW APPLIES TO THE COMPUTED AGE.
+000270* 2026-08-09 JDM  WRITE AN AUDIT RECORD FOR EVERY DATE OF BIRTH
+000280*                 ATTEMPT, ACCEPTED OR REJECTED, TO A SEPARATE
+000290*                 LOG.
+000300* 2026-08-09 JDM  CHECK THE MEMBER MASTER FOR A DUPLICATE MEMBER
+000310*                 ID BEFORE A NEW ENTRY IS ACCEPTED; ADD THE
+000320*                 MEMBER TO THE MASTER ONCE THE ENTRY IS POSTED.
+000330* 2026-08-09 JDM  GOBACK IN PLACE OF STOP RUN SO THIS PROGRAM CAN
+000340*                 BE CALLED FROM THE AGEMENU FRONT END AS WELL AS
+000350*                 RUN ON ITS OWN.
+000360* 2026-08-09 JDM  AUDIT A DUPLICATE-MEMBER REJECTION THE SAME AS
+000370*                 ANY OTHER REJECTED ENTRY, NOT JUST A REJECTED
+000380*                 DATE OF BIRTH.
+000390* 2026-08-09 JDM  VALIDATE THE DAY OF BIRTH AGAINST THE ACTUAL
+000400*                 LENGTH OF THE GIVEN MONTH, INCLUDING LEAP
+000410*                 YEARS, RATHER THAN A FLAT 1-31 RANGE.
+000420* 2026-08-09 JDM  ADD INVALID KEY HANDLING TO THE MASTER FILE
+000430*                 WRITE SO A MEMBER THAT SLIPS PAST THE DUPLICATE
+000440*                 CHECK AND OUT INTO AN ADD ANYWAY AT WRITE TIME
+000450*                 IS REPORTED RATHER THAN LEFT UNDEFINED.
+000460*****************************************************************
+000470 IDENTIFICATION DIVISION.
+000480 PROGRAM-ID. HELLO.
+000490 AUTHOR. NIMBULL DATA PROCESSING.
+000500 INSTALLATION. MEMBER SERVICES.
+000510 DATE-WRITTEN. 2026-08-09.
+000520
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT AGE-INTAKE-FILE ASSIGN TO "AGEINTK"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS AGE-INTAKE-STATUS.
+000590
+000600     SELECT AGE-AUDIT-FILE ASSIGN TO "AGEAUDIT"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS AGE-AUDIT-STATUS.
+000630
+000640     SELECT AGE-MASTER-FILE ASSIGN TO "AGEMAST"
+000650         ORGANIZATION IS INDEXED
+000660         ACCESS MODE IS DYNAMIC
+000670         RECORD KEY IS MAST-MEMBER-ID
+000680         FILE STATUS IS AGE-MASTER-STATUS.
+000690
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  AGE-INTAKE-FILE
+000730     RECORDING MODE IS F
+000740     LABEL RECORDS ARE STANDARD.
+000750 COPY AGEREC.
+000760
+000770 FD  AGE-AUDIT-FILE
+000780     RECORDING MODE IS F
+000790     LABEL RECORDS ARE STANDARD.
+000800 COPY AGEAUD.
+000810
+000820 FD  AGE-MASTER-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840 COPY AGEMAST.
+000850
+000860 WORKING-STORAGE SECTION.
+000870 77  AGE-INTAKE-STATUS           PIC X(02)   VALUE SPACES.
+000880 77  AGE-AUDIT-STATUS            PIC X(02)   VALUE SPACES.
+000890 77  AGE-MASTER-STATUS           PIC X(02)   VALUE SPACES.
+000900
+000910 01  WS-SWITCHES.
+000920     05  WS-VALID-DOB-SW         PIC X(01)   VALUE "N".
+000930         88  WS-DOB-IS-VALID                  VALUE "Y".
+000940     05  WS-VALID-MEMBER-SW      PIC X(01)   VALUE "N".
+000950         88  WS-MEMBER-IS-VALID                VALUE "Y".
+000960     05  WS-LEAP-YEAR-SW         PIC X(01)   VALUE "N".
+000970         88  WS-IS-LEAP-YEAR                   VALUE "Y".
+000980
+000990 01  WS-OPERATOR-FIELDS.
+001000     05  WS-TERM-ID              PIC X(08).
+001010     05  WS-MEMBER-ID            PIC X(10).
+001020
+001030 01  WS-DOB-FIELDS.
+001040     05  WS-DOB-INPUT            PIC X(08).
+001050 01  WS-DOB-FIELDS-R REDEFINES WS-DOB-FIELDS.
+001060     05  WS-DOB-CC               PIC 9(02).
+001070     05  WS-DOB-YY               PIC 9(02).
+001080     05  WS-DOB-MM               PIC 9(02).
+001090     05  WS-DOB-DD               PIC 9(02).
+001100
+001110 01  WS-SYS-DATE-YYYYMMDD.
+001120     05  WS-SYS-CC               PIC 9(02).
+001130     05  WS-SYS-YY               PIC 9(02).
+001140     05  WS-SYS-MM               PIC 9(02).
+001150     05  WS-SYS-DD               PIC 9(02).
+001160
+001170 01  WS-SYS-TIME-HHMMSSHS.
+001180     05  WS-SYS-HH               PIC 9(02).
+001190     05  WS-SYS-MN               PIC 9(02).
+001200     05  WS-SYS-SS               PIC 9(02).
+001210     05  WS-SYS-HS               PIC 9(02).
+001220
+001230 01  WS-AGE-CALC                 PIC S9(05)  VALUE ZERO.
+001240
+001250 01  WS-AUDIT-REASON             PIC X(30)   VALUE SPACES.
+001260
+001270 01  WS-DOB-MAX-DAY              PIC 9(02)   VALUE ZERO.
+001280 01  WS-DOB-FULL-YEAR            PIC 9(04)   VALUE ZERO.
+001290 01  WS-LEAP-WORK-FIELDS.
+001300     05  WS-LEAP-QUOT-4          PIC 9(04).
+001310     05  WS-LEAP-REM-4           PIC 9(02).
+001320     05  WS-LEAP-QUOT-100        PIC 9(04).
+001330     05  WS-LEAP-REM-100         PIC 9(02).
+001340     05  WS-LEAP-QUOT-400        PIC 9(04).
+001350     05  WS-LEAP-REM-400         PIC 9(03).
+001360
+001370 PROCEDURE DIVISION.
+001380 0000-MAINLINE.
+001390     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001400     PERFORM 2000-PROCESS-ENTRY THRU 2000-EXIT.
+001410     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001420     GOBACK.
+001430
+001440*-----------------------------------------------------------*
+001450*  1000 - INITIALIZATION                                    *
+001460*-----------------------------------------------------------*
+001470 1000-INITIALIZE.
+001480     DISPLAY "Hello World!".
+001490     ACCEPT WS-SYS-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+001500     ACCEPT WS-SYS-TIME-HHMMSSHS FROM TIME.
+001510     DISPLAY "Enter your operator/terminal ID: ".
+001520     ACCEPT WS-TERM-ID.
+001530     OPEN EXTEND AGE-INTAKE-FILE.
+001540     IF AGE-INTAKE-STATUS NOT = "00" AND
+001550             AGE-INTAKE-STATUS NOT = "05"
+001560         OPEN OUTPUT AGE-INTAKE-FILE
+001570         CLOSE AGE-INTAKE-FILE
+001580         OPEN EXTEND AGE-INTAKE-FILE
+001590     END-IF.
+001600     OPEN EXTEND AGE-AUDIT-FILE.
+001610     IF AGE-AUDIT-STATUS NOT = "00" AND
+001620             AGE-AUDIT-STATUS NOT = "05"
+001630         OPEN OUTPUT AGE-AUDIT-FILE
+001640         CLOSE AGE-AUDIT-FILE
+001650         OPEN EXTEND AGE-AUDIT-FILE
+001660     END-IF.
+001670     OPEN I-O AGE-MASTER-FILE.
+001680     IF AGE-MASTER-STATUS NOT = "00"
+001690         OPEN OUTPUT AGE-MASTER-FILE
+001700         CLOSE AGE-MASTER-FILE
+001710         OPEN I-O AGE-MASTER-FILE
+001720     END-IF.
+001730 1000-EXIT.
+001740     EXIT.
+001750
+001760*-----------------------------------------------------------*
+001770*  2000 - PROCESS ONE AGE ENTRY                              *
+001780*-----------------------------------------------------------*
+001790 2000-PROCESS-ENTRY.
+001800     MOVE "N" TO WS-VALID-MEMBER-SW.
+001810     PERFORM 2050-PROMPT-MEMBER THRU 2050-EXIT
+001820         UNTIL WS-MEMBER-IS-VALID.
+001830     MOVE "N" TO WS-VALID-DOB-SW.
+001840     PERFORM 2100-PROMPT-DOB THRU 2100-EXIT
+001850         UNTIL WS-DOB-IS-VALID.
+001860     MOVE WS-MEMBER-ID TO AGE-REC-MEMBER-ID.
+001870     MOVE WS-DOB-CC TO AGE-REC-DOB-CC.
+001880     MOVE WS-DOB-YY TO AGE-REC-DOB-YY.
+001890     MOVE WS-DOB-MM TO AGE-REC-DOB-MM.
+001900     MOVE WS-DOB-DD TO AGE-REC-DOB-DD.
+001910     MOVE WS-AGE-CALC TO AGE-REC-AGE.
+001920     MOVE WS-SYS-CC TO AGE-REC-RUN-CC.
+001930     MOVE WS-SYS-YY TO AGE-REC-RUN-YY.
+001940     MOVE WS-SYS-MM TO AGE-REC-RUN-MM.
+001950     MOVE WS-SYS-DD TO AGE-REC-RUN-DD.
+001960     MOVE WS-SYS-HH TO AGE-REC-RUN-HH.
+001970     MOVE WS-SYS-MN TO AGE-REC-RUN-MN.
+001980     MOVE WS-SYS-SS TO AGE-REC-RUN-SS.
+001990     MOVE WS-SYS-HS TO AGE-REC-RUN-HS.
+002000     MOVE WS-TERM-ID TO AGE-REC-TERM-ID.
+002010     WRITE AGE-INTAKE-RECORD.
+002020     MOVE WS-MEMBER-ID TO MAST-MEMBER-ID.
+002030     MOVE WS-DOB-INPUT TO MAST-MEMBER-DOB.
+002040     MOVE WS-AGE-CALC TO MAST-MEMBER-AGE.
+002050     MOVE WS-SYS-DATE-YYYYMMDD TO MAST-ADD-DATE.
+002060     WRITE AGE-MASTER-RECORD
+002070         INVALID KEY
+002080             DISPLAY "*** WARNING: member " WS-MEMBER-ID
+002090                 " was already on the master file at post "
+002100                 "time - intake record written, master record "
+002110                 "not updated."
+002120     END-WRITE.
+002130     DISPLAY "Age entry recorded: member " WS-MEMBER-ID
+002140         " age " WS-AGE-CALC ".".
+002150 2000-EXIT.
+002160     EXIT.
+002170
+002180 2050-PROMPT-MEMBER.
+002190     DISPLAY "Enter member ID (up to 10 characters): ".
+002200     ACCEPT WS-MEMBER-ID.
+002210     MOVE WS-MEMBER-ID TO MAST-MEMBER-ID.
+002220     READ AGE-MASTER-FILE
+002230         KEY IS MAST-MEMBER-ID
+002240         INVALID KEY
+002250             MOVE "Y" TO WS-VALID-MEMBER-SW
+002260     END-READ.
+002270     IF NOT WS-MEMBER-IS-VALID
+002280         DISPLAY "*** WARNING: member " WS-MEMBER-ID
+002290             " is already on file with age " MAST-MEMBER-AGE
+002300             ". This entry is rejected - see a supervisor if "
+002310             "the member's date of birth needs correcting."
+002320         MOVE SPACES TO WS-DOB-INPUT
+002330         MOVE "N" TO WS-VALID-DOB-SW
+002340         MOVE "DUPLICATE MEMBER ID" TO WS-AUDIT-REASON
+002350         PERFORM 2150-WRITE-AUDIT THRU 2150-EXIT
+002360         GO TO 2050-EXIT
+002370     END-IF.
+002380 2050-EXIT.
+002390     EXIT.
+002400
+002410 2100-PROMPT-DOB.
+002420     DISPLAY "Enter date of birth (CCYYMMDD): ".
+002430     ACCEPT WS-DOB-INPUT.
+002440     IF WS-DOB-INPUT NOT NUMERIC
+002450         DISPLAY "*** ERROR: date of birth must be 8 numeric "
+002460             "digits (CCYYMMDD). Try again."
+002470         MOVE "BAD DATE FORMAT" TO WS-AUDIT-REASON
+002480         PERFORM 2150-WRITE-AUDIT THRU 2150-EXIT
+002490         GO TO 2100-EXIT
+002500     END-IF.
+002510     IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+002520         DISPLAY "*** ERROR: date of birth is not a valid "
+002530             "calendar date. Try again."
+002540         MOVE "INVALID CALENDAR DATE" TO WS-AUDIT-REASON
+002550         PERFORM 2150-WRITE-AUDIT THRU 2150-EXIT
+002560         GO TO 2100-EXIT
+002570     END-IF.
+002580     PERFORM 2180-SET-MAX-DAY THRU 2180-EXIT.
+002590     IF WS-DOB-DD < 1 OR WS-DOB-DD > WS-DOB-MAX-DAY
+002600         DISPLAY "*** ERROR: date of birth is not a valid "
+002610             "calendar date. Try again."
+002620         MOVE "INVALID CALENDAR DATE" TO WS-AUDIT-REASON
+002630         PERFORM 2150-WRITE-AUDIT THRU 2150-EXIT
+002640         GO TO 2100-EXIT
+002650     END-IF.
+002660     PERFORM 2200-COMPUTE-AGE THRU 2200-EXIT.
+002670     IF WS-AGE-CALC < 0 OR WS-AGE-CALC > 120
+002680         DISPLAY "*** ERROR: computed age " WS-AGE-CALC
+002690             " is out of the valid range 0 thru 120. Try again."
+002700         MOVE "AGE OUT OF RANGE" TO WS-AUDIT-REASON
+002710         PERFORM 2150-WRITE-AUDIT THRU 2150-EXIT
+002720         GO TO 2100-EXIT
+002730     END-IF.
+002740     MOVE "Y" TO WS-VALID-DOB-SW.
+002750     MOVE SPACES TO WS-AUDIT-REASON.
+002760     PERFORM 2150-WRITE-AUDIT THRU 2150-EXIT.
+002770 2100-EXIT.
+002780     EXIT.
+002790
+002800 2150-WRITE-AUDIT.
+002810     MOVE WS-TERM-ID TO AUD-TERM-ID.
+002820     MOVE WS-SYS-DATE-YYYYMMDD TO AUD-TS-DATE.
+002830     MOVE WS-SYS-TIME-HHMMSSHS TO AUD-TS-TIME.
+002840     MOVE WS-MEMBER-ID TO AUD-RAW-INPUT(1:10).
+002850     MOVE WS-DOB-INPUT TO AUD-RAW-INPUT(11:8).
+002860     IF WS-DOB-IS-VALID
+002870         MOVE "ACCEPTED" TO AUD-OUTCOME
+002880     ELSE
+002890         MOVE "REJECTED" TO AUD-OUTCOME
+002900     END-IF.
+002910     MOVE WS-AUDIT-REASON TO AUD-REASON.
+002920     WRITE AGE-AUDIT-RECORD.
+002930 2150-EXIT.
+002940     EXIT.
+002950
+002960*-----------------------------------------------------------*
+002970*  2180 - DETERMINE THE NUMBER OF DAYS IN THE GIVEN MONTH,    *
+002980*          ACCOUNTING FOR LEAP YEARS IN FEBRUARY.             *
+002990*-----------------------------------------------------------*
+003000 2180-SET-MAX-DAY.
+003010     EVALUATE WS-DOB-MM
+003020         WHEN 4
+003030         WHEN 6
+003040         WHEN 9
+003050         WHEN 11
+003060             MOVE 30 TO WS-DOB-MAX-DAY
+003070         WHEN 2
+003080             PERFORM 2185-CHECK-LEAP-YEAR THRU 2185-EXIT
+003090             IF WS-IS-LEAP-YEAR
+003100                 MOVE 29 TO WS-DOB-MAX-DAY
+003110             ELSE
+003120                 MOVE 28 TO WS-DOB-MAX-DAY
+003130             END-IF
+003140         WHEN OTHER
+003150             MOVE 31 TO WS-DOB-MAX-DAY
+003160     END-EVALUATE.
+003170 2180-EXIT.
+003180     EXIT.
+003190
+003200 2185-CHECK-LEAP-YEAR.
+003210     COMPUTE WS-DOB-FULL-YEAR = WS-DOB-CC * 100 + WS-DOB-YY.
+003220     MOVE "N" TO WS-LEAP-YEAR-SW.
+003230     DIVIDE WS-DOB-FULL-YEAR BY 4 GIVING WS-LEAP-QUOT-4
+003240         REMAINDER WS-LEAP-REM-4.
+003250     IF WS-LEAP-REM-4 = 0
+003260         DIVIDE WS-DOB-FULL-YEAR BY 100 GIVING WS-LEAP-QUOT-100
+003270             REMAINDER WS-LEAP-REM-100
+003280         IF WS-LEAP-REM-100 NOT = 0
+003290             MOVE "Y" TO WS-LEAP-YEAR-SW
+003300         ELSE
+003310             DIVIDE WS-DOB-FULL-YEAR BY 400
+003320                 GIVING WS-LEAP-QUOT-400
+003330                 REMAINDER WS-LEAP-REM-400
+003340             IF WS-LEAP-REM-400 = 0
+003350                 MOVE "Y" TO WS-LEAP-YEAR-SW
+003360             END-IF
+003370         END-IF
+003380     END-IF.
+003390 2185-EXIT.
+003400     EXIT.
+003410
+003420 2200-COMPUTE-AGE.
+003430     COMPUTE WS-AGE-CALC =
+003440         (WS-SYS-CC * 100 + WS-SYS-YY)
+003450         - (WS-DOB-CC * 100 + WS-DOB-YY).
+003460     IF WS-SYS-MM < WS-DOB-MM
+003470         SUBTRACT 1 FROM WS-AGE-CALC
+003480     ELSE
+003490         IF WS-SYS-MM = WS-DOB-MM AND WS-SYS-DD < WS-DOB-DD
+003500             SUBTRACT 1 FROM WS-AGE-CALC
+003510         END-IF
+003520     END-IF.
+003530 2200-EXIT.
+003540     EXIT.
+003550
+003560*-----------------------------------------------------------*
+003570*  9000 - TERMINATION                                        *
+003580*-----------------------------------------------------------*
+003590 9000-TERMINATE.
+003600     CLOSE AGE-INTAKE-FILE.
+003610     CLOSE AGE-AUDIT-FILE.
+003620     CLOSE AGE-MASTER-FILE.
+003630 9000-EXIT.
+003640     EXIT.
