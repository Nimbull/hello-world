@@ -0,0 +1,168 @@
+000010*****************************************************************
+000020* AGEXTRCT.CBL
+000030* AGE INTAKE CSV EXTRACT.
+000040*
+000050* READS THE AGE INTAKE FILE AND WRITES A COMMA-DELIMITED EXTRACT,
+000060* ONE LINE PER INTAKE RECORD PLUS A HEADER LINE, FOR THE
+000070* DOWNSTREAM ELIGIBILITY SYSTEM TO PICK UP.
+000080*
+000090* AUTHOR.      NIMBULL DATA PROCESSING.
+000100* INSTALLATION. MEMBER SERVICES.
+000110* DATE-WRITTEN. 2026-08-09.
+000120*
+000130* MODIFICATION HISTORY
+000140* DATE       INIT DESCRIPTION
+000150* 2026-08-09 JDM  ORIGINAL.
+000160* 2026-08-09 JDM  GOBACK IN PLACE OF STOP RUN SO THIS PROGRAM CAN
+000170*                 BE CALLED FROM THE AGEMENU FRONT END AS WELL AS
+000180*                 RUN ON ITS OWN.
+000190* 2026-08-09 JDM  TRACK WHETHER THE INTAKE FILE WAS ACTUALLY
+000200*                 OPENED WITH ITS OWN SWITCH INSTEAD OF THE FILE
+000210*                 STATUS, WHICH A READ AT END LEAVES NON-ZERO, SO
+000220*                 9000-TERMINATE CLOSES THE FILES ON A NORMAL RUN
+000230*                 INSTEAD OF RELYING ON THE IMPLICIT CLOSE AT
+000240*                 PROGRAM END.
+000250* 2026-08-09 JDM  RESET THE EOF SWITCH, OPEN SWITCH, AND EXTRACT
+000260*                 COUNT AT THE TOP OF 1000-INITIALIZE.
+000270*                 WORKING-STORAGE IS NOT REINITIALIZED BETWEEN
+000280*                 CALLS WITHIN A RUN UNIT, SO A SECOND CALL FROM
+000290*                 AGEMENU IN THE SAME SESSION WAS STARTING WITH
+000300*                 AN EOF SWITCH ALREADY SET, WHICH SKIPPED THE
+000310*                 READ LOOP ENTIRELY AND PRODUCED A CSV WITH ONLY
+000320*                 A HEADER LINE.
+000330*****************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. AGEXTRCT.
+000360 AUTHOR. NIMBULL DATA PROCESSING.
+000370 INSTALLATION. MEMBER SERVICES.
+000380 DATE-WRITTEN. 2026-08-09.
+000390
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT AGE-INTAKE-FILE ASSIGN TO "AGEINTK"
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS AGE-INTAKE-STATUS.
+000460
+000470     SELECT AGE-EXTRACT-FILE ASSIGN TO "AGEEXTR"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS AGE-EXTRACT-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  AGE-INTAKE-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560 COPY AGEREC.
+000570
+000580 FD  AGE-EXTRACT-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  AGE-EXTRACT-RECORD          PIC X(80).
+000610
+000620 WORKING-STORAGE SECTION.
+000630 77  AGE-INTAKE-STATUS           PIC X(02)   VALUE SPACES.
+000640 77  AGE-EXTRACT-STATUS          PIC X(02)   VALUE SPACES.
+000650
+000660 01  WS-SWITCHES.
+000670     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000680         88  WS-END-OF-INTAKE                  VALUE "Y".
+000690     05  WS-INTAKE-OPEN-SW       PIC X(01)   VALUE "N".
+000700         88  WS-INTAKE-WAS-OPENED              VALUE "Y".
+000710
+000720 01  WS-COUNTERS.
+000730     05  WS-RECORDS-EXTRACTED    PIC 9(08)   VALUE ZERO.
+000740
+000750 01  WS-CSV-FIELDS.
+000760     05  WS-CSV-MEMBER-ID        PIC X(10).
+000770     05  WS-CSV-DOB              PIC X(08).
+000780     05  WS-CSV-AGE              PIC X(03).
+000790     05  WS-CSV-RUN-DATE         PIC X(08).
+000800     05  WS-CSV-RUN-TIME         PIC X(08).
+000810     05  WS-CSV-TERM-ID          PIC X(08).
+000820
+000830 PROCEDURE DIVISION.
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000860     PERFORM 2000-PROCESS-INTAKE THRU 2000-EXIT
+000870         UNTIL WS-END-OF-INTAKE.
+000880     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000890     GOBACK.
+000900
+000910*-----------------------------------------------------------*
+000920*  1000 - INITIALIZATION                                    *
+000930*-----------------------------------------------------------*
+000940 1000-INITIALIZE.
+000950     DISPLAY "AGEXTRCT starting.".
+000960     MOVE "N" TO WS-EOF-SW.
+000970     MOVE "N" TO WS-INTAKE-OPEN-SW.
+000980     MOVE ZERO TO WS-RECORDS-EXTRACTED.
+000990     OPEN INPUT AGE-INTAKE-FILE.
+001000     IF AGE-INTAKE-STATUS NOT = "00"
+001010         DISPLAY "*** ERROR: cannot open age intake file, "
+001020             "status " AGE-INTAKE-STATUS
+001030         MOVE "Y" TO WS-EOF-SW
+001040         GO TO 1000-EXIT
+001050     END-IF.
+001060     MOVE "Y" TO WS-INTAKE-OPEN-SW.
+001070     OPEN OUTPUT AGE-EXTRACT-FILE.
+001080     MOVE "MEMBER_ID,DOB,AGE,RUN_DATE,RUN_TIME,TERM_ID"
+001090         TO AGE-EXTRACT-RECORD.
+001100     WRITE AGE-EXTRACT-RECORD.
+001110     PERFORM 2100-READ-INTAKE THRU 2100-EXIT.
+001120 1000-EXIT.
+001130     EXIT.
+001140
+001150*-----------------------------------------------------------*
+001160*  2000 - BUILD AND WRITE ONE CSV EXTRACT LINE                *
+001170*-----------------------------------------------------------*
+001180 2000-PROCESS-INTAKE.
+001190     PERFORM 2200-BUILD-CSV-LINE THRU 2200-EXIT.
+001200     WRITE AGE-EXTRACT-RECORD.
+001210     ADD 1 TO WS-RECORDS-EXTRACTED.
+001220     PERFORM 2100-READ-INTAKE THRU 2100-EXIT.
+001230 2000-EXIT.
+001240     EXIT.
+001250
+001260 2100-READ-INTAKE.
+001270     READ AGE-INTAKE-FILE
+001280         AT END
+001290             MOVE "Y" TO WS-EOF-SW
+001300     END-READ.
+001310 2100-EXIT.
+001320     EXIT.
+001330
+001340 2200-BUILD-CSV-LINE.
+001350     MOVE AGE-REC-MEMBER-ID      TO WS-CSV-MEMBER-ID.
+001360     MOVE AGE-REC-DOB            TO WS-CSV-DOB.
+001370     MOVE AGE-REC-AGE            TO WS-CSV-AGE.
+001380     MOVE AGE-REC-RUN-DATE       TO WS-CSV-RUN-DATE.
+001390     MOVE AGE-REC-RUN-TIME       TO WS-CSV-RUN-TIME.
+001400     MOVE AGE-REC-TERM-ID        TO WS-CSV-TERM-ID.
+001410     MOVE SPACES TO AGE-EXTRACT-RECORD.
+001420     STRING WS-CSV-MEMBER-ID DELIMITED BY SPACE
+001430         "," DELIMITED BY SIZE
+001440         WS-CSV-DOB DELIMITED BY SIZE
+001450         "," DELIMITED BY SIZE
+001460         WS-CSV-AGE DELIMITED BY SIZE
+001470         "," DELIMITED BY SIZE
+001480         WS-CSV-RUN-DATE DELIMITED BY SIZE
+001490         "," DELIMITED BY SIZE
+001500         WS-CSV-RUN-TIME DELIMITED BY SIZE
+001510         "," DELIMITED BY SIZE
+001520         WS-CSV-TERM-ID DELIMITED BY SPACE
+001530         INTO AGE-EXTRACT-RECORD.
+001540 2200-EXIT.
+001550     EXIT.
+001560
+001570*-----------------------------------------------------------*
+001580*  9000 - TERMINATION                                        *
+001590*-----------------------------------------------------------*
+001600 9000-TERMINATE.
+001610     IF WS-INTAKE-WAS-OPENED
+001620         CLOSE AGE-INTAKE-FILE
+001630         CLOSE AGE-EXTRACT-FILE
+001640     END-IF.
+001650     DISPLAY "AGEXTRCT complete.  Extracted " WS-RECORDS-EXTRACTED
+001660         " record(s).".
+001670 9000-EXIT.
+001680     EXIT.
