@@ -0,0 +1,236 @@
+000010*****************************************************************
+000020* AGERPT.CBL
+000030* AGE DISTRIBUTION SUMMARY REPORT.
+000040*
+000050* READS THE AGE INTAKE FILE AND PRINTS A ONE-PAGE SUMMARY OF
+000060* COUNTS BY AGE BRACKET, PLUS A GRAND TOTAL AND AVERAGE AGE, SO
+000070* MANAGEMENT DOES NOT HAVE TO HAVE THE RAW ENTRIES RECONSTRUCTED
+000080* BY HAND EACH WEEK.
+000090*
+000100* AUTHOR.      NIMBULL DATA PROCESSING.
+000110* INSTALLATION. MEMBER SERVICES.
+000120* DATE-WRITTEN. 2026-08-09.
+000130*
+000140* MODIFICATION HISTORY
+000150* DATE       INIT DESCRIPTION
+000160* 2026-08-09 JDM  ORIGINAL.
+000170* 2026-08-09 JDM  GOBACK IN PLACE OF STOP RUN SO THIS PROGRAM CAN
+000180*                 BE CALLED FROM THE AGEMENU FRONT END AS WELL AS
+000190*                 RUN ON ITS OWN.
+000200* 2026-08-09 JDM  CLEAR AGE-REPORT-RECORD BEFORE EACH STRING IN
+000210*                 3000-PRINT-REPORT SO A SHORTER LINE NO LONGER
+000220*                 LEAVES TRAILING BYTES FROM THE PRIOR LINE IN
+000230*                 THE REPORT.  TRACK WHETHER THE INTAKE FILE WAS
+000240*                 ACTUALLY OPENED WITH ITS OWN SWITCH INSTEAD OF
+000250*                 THE FILE STATUS, WHICH A READ AT END LEAVES
+000260*                 NON-ZERO, SO 9000-TERMINATE CLOSES THE FILES ON
+000270*                 A NORMAL RUN INSTEAD OF RELYING ON THE IMPLICIT
+000280*                 CLOSE AT PROGRAM END.
+000290* 2026-08-09 JDM  RESET THE EOF SWITCH, OPEN SWITCH, AND BRACKET/
+000300*                 TOTAL COUNTERS AT THE TOP OF 1000-INITIALIZE.
+000310*                 WORKING-STORAGE IS NOT REINITIALIZED BETWEEN
+000320*                 CALLS WITHIN A RUN UNIT, SO A SECOND CALL FROM
+000330*                 AGEMENU IN THE SAME SESSION WAS STARTING WITH
+000340*                 THE PRIOR CALL'S STALE TOTALS AND AN EOF SWITCH
+000350*                 ALREADY SET, WHICH SKIPPED THE READ LOOP
+000360*                 ENTIRELY.
+000370*****************************************************************
+000380 IDENTIFICATION DIVISION.
+000390 PROGRAM-ID. AGERPT.
+000400 AUTHOR. NIMBULL DATA PROCESSING.
+000410 INSTALLATION. MEMBER SERVICES.
+000420 DATE-WRITTEN. 2026-08-09.
+000430
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT AGE-INTAKE-FILE ASSIGN TO "AGEINTK"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS AGE-INTAKE-STATUS.
+000500
+000510     SELECT AGE-REPORT-FILE ASSIGN TO "AGERPTO"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS AGE-REPORT-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  AGE-INTAKE-FILE
+000580     RECORDING MODE IS F
+000590     LABEL RECORDS ARE STANDARD.
+000600 COPY AGEREC.
+000610
+000620 FD  AGE-REPORT-FILE
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  AGE-REPORT-RECORD           PIC X(80).
+000650
+000660 WORKING-STORAGE SECTION.
+000670 77  AGE-INTAKE-STATUS           PIC X(02)   VALUE SPACES.
+000680 77  AGE-REPORT-STATUS           PIC X(02)   VALUE SPACES.
+000690
+000700 01  WS-SWITCHES.
+000710     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000720         88  WS-END-OF-INTAKE                 VALUE "Y".
+000730     05  WS-INTAKE-OPEN-SW       PIC X(01)   VALUE "N".
+000740         88  WS-INTAKE-WAS-OPENED              VALUE "Y".
+000750
+000760 01  WS-COUNTERS.
+000770     05  WS-TOTAL-COUNT          PIC 9(08)   VALUE ZERO.
+000780     05  WS-TOTAL-AGE            PIC 9(09)   VALUE ZERO.
+000790     05  WS-AVERAGE-AGE          PIC 9(03)V9(01) VALUE ZERO.
+000800     05  WS-BRACKET-UNDER-18     PIC 9(08)   VALUE ZERO.
+000810     05  WS-BRACKET-18-29        PIC 9(08)   VALUE ZERO.
+000820     05  WS-BRACKET-30-49        PIC 9(08)   VALUE ZERO.
+000830     05  WS-BRACKET-50-64        PIC 9(08)   VALUE ZERO.
+000840     05  WS-BRACKET-65-UP        PIC 9(08)   VALUE ZERO.
+000850
+000860 01  WS-LINE-COUNT               PIC 9(04)   VALUE ZERO.
+000870
+000880 01  WS-PRT-COUNT                PIC ZZZZ,ZZ9.
+000890 01  WS-PRT-AVERAGE              PIC ZZ9.9.
+000900
+000910 PROCEDURE DIVISION.
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000940     PERFORM 2000-PROCESS-INTAKE THRU 2000-EXIT
+000950         UNTIL WS-END-OF-INTAKE.
+000960     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+000970     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000980     GOBACK.
+000990
+001000*-----------------------------------------------------------*
+001010*  1000 - INITIALIZATION                                    *
+001020*-----------------------------------------------------------*
+001030 1000-INITIALIZE.
+001040     DISPLAY "AGERPT starting.".
+001050     MOVE "N" TO WS-EOF-SW.
+001060     MOVE "N" TO WS-INTAKE-OPEN-SW.
+001070     MOVE ZERO TO WS-TOTAL-COUNT.
+001080     MOVE ZERO TO WS-TOTAL-AGE.
+001090     MOVE ZERO TO WS-AVERAGE-AGE.
+001100     MOVE ZERO TO WS-BRACKET-UNDER-18.
+001110     MOVE ZERO TO WS-BRACKET-18-29.
+001120     MOVE ZERO TO WS-BRACKET-30-49.
+001130     MOVE ZERO TO WS-BRACKET-50-64.
+001140     MOVE ZERO TO WS-BRACKET-65-UP.
+001150     MOVE ZERO TO WS-LINE-COUNT.
+001160     OPEN INPUT AGE-INTAKE-FILE.
+001170     IF AGE-INTAKE-STATUS NOT = "00"
+001180         DISPLAY "*** ERROR: cannot open age intake file, "
+001190             "status " AGE-INTAKE-STATUS
+001200         MOVE "Y" TO WS-EOF-SW
+001210         GO TO 1000-EXIT
+001220     END-IF.
+001230     MOVE "Y" TO WS-INTAKE-OPEN-SW.
+001240     OPEN OUTPUT AGE-REPORT-FILE.
+001250     PERFORM 2100-READ-INTAKE THRU 2100-EXIT.
+001260 1000-EXIT.
+001270     EXIT.
+001280
+001290*-----------------------------------------------------------*
+001300*  2000 - ACCUMULATE COUNTS BY AGE BRACKET                   *
+001310*-----------------------------------------------------------*
+001320 2000-PROCESS-INTAKE.
+001330     ADD 1 TO WS-TOTAL-COUNT.
+001340     ADD AGE-REC-AGE TO WS-TOTAL-AGE.
+001350     EVALUATE TRUE
+001360         WHEN AGE-REC-AGE < 18
+001370             ADD 1 TO WS-BRACKET-UNDER-18
+001380         WHEN AGE-REC-AGE < 30
+001390             ADD 1 TO WS-BRACKET-18-29
+001400         WHEN AGE-REC-AGE < 50
+001410             ADD 1 TO WS-BRACKET-30-49
+001420         WHEN AGE-REC-AGE < 65
+001430             ADD 1 TO WS-BRACKET-50-64
+001440         WHEN OTHER
+001450             ADD 1 TO WS-BRACKET-65-UP
+001460     END-EVALUATE.
+001470     PERFORM 2100-READ-INTAKE THRU 2100-EXIT.
+001480 2000-EXIT.
+001490     EXIT.
+001500
+001510 2100-READ-INTAKE.
+001520     READ AGE-INTAKE-FILE
+001530         AT END
+001540             MOVE "Y" TO WS-EOF-SW
+001550     END-READ.
+001560 2100-EXIT.
+001570     EXIT.
+001580
+001590*-----------------------------------------------------------*
+001600*  3000 - PRINT THE SUMMARY REPORT                           *
+001610*-----------------------------------------------------------*
+001620 3000-PRINT-REPORT.
+001630     IF WS-TOTAL-COUNT > 0
+001640         COMPUTE WS-AVERAGE-AGE ROUNDED =
+001650             WS-TOTAL-AGE / WS-TOTAL-COUNT
+001660     END-IF.
+001670     MOVE "AGE DISTRIBUTION SUMMARY REPORT" TO AGE-REPORT-RECORD
+001680     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+001690     MOVE SPACES TO AGE-REPORT-RECORD.
+001700     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+001710
+001720     MOVE WS-BRACKET-UNDER-18 TO WS-PRT-COUNT.
+001730     MOVE SPACES TO AGE-REPORT-RECORD.
+001740     STRING "Under 18    : " WS-PRT-COUNT
+001750         DELIMITED BY SIZE INTO AGE-REPORT-RECORD.
+001760     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+001770
+001780     MOVE WS-BRACKET-18-29 TO WS-PRT-COUNT.
+001790     MOVE SPACES TO AGE-REPORT-RECORD.
+001800     STRING "18 - 29     : " WS-PRT-COUNT
+001810         DELIMITED BY SIZE INTO AGE-REPORT-RECORD.
+001820     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+001830
+001840     MOVE WS-BRACKET-30-49 TO WS-PRT-COUNT.
+001850     MOVE SPACES TO AGE-REPORT-RECORD.
+001860     STRING "30 - 49     : " WS-PRT-COUNT
+001870         DELIMITED BY SIZE INTO AGE-REPORT-RECORD.
+001880     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+001890
+001900     MOVE WS-BRACKET-50-64 TO WS-PRT-COUNT.
+001910     MOVE SPACES TO AGE-REPORT-RECORD.
+001920     STRING "50 - 64     : " WS-PRT-COUNT
+001930         DELIMITED BY SIZE INTO AGE-REPORT-RECORD.
+001940     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+001950
+001960     MOVE WS-BRACKET-65-UP TO WS-PRT-COUNT.
+001970     MOVE SPACES TO AGE-REPORT-RECORD.
+001980     STRING "65 and over : " WS-PRT-COUNT
+001990         DELIMITED BY SIZE INTO AGE-REPORT-RECORD.
+002000     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+002010
+002020     MOVE SPACES TO AGE-REPORT-RECORD.
+002030     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+002040
+002050     MOVE WS-TOTAL-COUNT TO WS-PRT-COUNT.
+002060     MOVE SPACES TO AGE-REPORT-RECORD.
+002070     STRING "Grand total : " WS-PRT-COUNT
+002080         DELIMITED BY SIZE INTO AGE-REPORT-RECORD.
+002090     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+002100
+002110     MOVE WS-AVERAGE-AGE TO WS-PRT-AVERAGE.
+002120     MOVE SPACES TO AGE-REPORT-RECORD.
+002130     STRING "Average age : " WS-PRT-AVERAGE
+002140         DELIMITED BY SIZE INTO AGE-REPORT-RECORD.
+002150     PERFORM 3900-PRINT-LINE THRU 3900-EXIT.
+002160 3000-EXIT.
+002170     EXIT.
+002180
+002190 3900-PRINT-LINE.
+002200     WRITE AGE-REPORT-RECORD.
+002210     DISPLAY AGE-REPORT-RECORD.
+002220     ADD 1 TO WS-LINE-COUNT.
+002230 3900-EXIT.
+002240     EXIT.
+002250
+002260*-----------------------------------------------------------*
+002270*  9000 - TERMINATION                                        *
+002280*-----------------------------------------------------------*
+002290 9000-TERMINATE.
+002300     IF WS-INTAKE-WAS-OPENED
+002310         CLOSE AGE-INTAKE-FILE
+002320         CLOSE AGE-REPORT-FILE
+002330     END-IF.
+002340     DISPLAY "AGERPT complete.".
+002350 9000-EXIT.
+002360     EXIT.
