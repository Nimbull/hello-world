@@ -0,0 +1,15 @@
+//AGEBATCH JOB (ACCTNO),'AGE BATCH REG',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT BATCH AGE REGISTRATION.
+//* READS THE DAY'S ID+AGE TRANSACTIONS AND POSTS THEM TO THE AGE
+//* INTAKE FILE.  SEE AGEBATCH.CBL.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=AGEBATCH
+//STEPLIB  DD DSN=NIMBULL.AGE.LOADLIB,DISP=SHR
+//AGETRAN  DD DSN=NIMBULL.AGE.TRANS.DAILY,DISP=SHR
+//AGEINTK  DD DSN=NIMBULL.AGE.INTAKE,DISP=MOD
+//AGEAUDIT DD DSN=NIMBULL.AGE.AUDIT,DISP=MOD
+//AGECKPT  DD DSN=NIMBULL.AGE.CKPT,DISP=MOD
+//AGEMAST  DD DSN=NIMBULL.AGE.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
