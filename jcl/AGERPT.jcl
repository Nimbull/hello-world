@@ -0,0 +1,10 @@
+//AGERPT   JOB (ACCTNO),'AGE DIST RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* WEEKLY AGE DISTRIBUTION SUMMARY REPORT.  SEE AGERPT.CBL.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=AGERPT
+//STEPLIB  DD DSN=NIMBULL.AGE.LOADLIB,DISP=SHR
+//AGEINTK  DD DSN=NIMBULL.AGE.INTAKE,DISP=SHR
+//AGERPTO  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
