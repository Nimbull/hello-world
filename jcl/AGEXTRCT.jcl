@@ -0,0 +1,14 @@
+//AGEXTRCT JOB (ACCTNO),'AGE CSV EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CSV EXTRACT OF THE AGE INTAKE FILE FOR THE DOWNSTREAM
+//* ELIGIBILITY SYSTEM.  SEE AGEXTRCT.CBL.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=AGEXTRCT
+//STEPLIB  DD DSN=NIMBULL.AGE.LOADLIB,DISP=SHR
+//AGEINTK  DD DSN=NIMBULL.AGE.INTAKE,DISP=SHR
+//AGEEXTR  DD DSN=NIMBULL.AGE.ELIG.EXTRACT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
