@@ -0,0 +1,17 @@
+//AGEMENU  JOB (ACCTNO),'AGE SYSTEM MENU',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FOREGROUND MENU FOR THE AGE SYSTEM.  CALLS HELLO, AGERPT AND
+//* AGEXTRCT, SO ALL THEIR FILES ARE ALLOCATED HERE.  SEE AGEMENU.CBL.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=AGEMENU
+//STEPLIB  DD DSN=NIMBULL.AGE.LOADLIB,DISP=SHR
+//AGEINTK  DD DSN=NIMBULL.AGE.INTAKE,DISP=MOD
+//AGEAUDIT DD DSN=NIMBULL.AGE.AUDIT,DISP=MOD
+//AGEMAST  DD DSN=NIMBULL.AGE.MASTER,DISP=SHR
+//AGERPTO  DD SYSOUT=*
+//AGEEXTR  DD DSN=NIMBULL.AGE.ELIG.EXTRACT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
